@@ -24,12 +24,24 @@
       *      10) LIST-PERSON-BY-PHCD-A-BIRTHDT                         *        
       *      11) LIST-PERSON-BY-PHCD-A-BIRTHZCD                        *        
       *      12) LIST-PERSON-BY-FOYERID                                *        
-      *      13) LIST-PERS-REF-PRODUCT                                 *1008UCBQ
-      *                                                                *        
+2608PR*      13) LIST-PERS-REF-PRODUCT                                 *1008UCBQ
+      *      13) LIST-PERS-REF-PRODUCT (+ CREDITTRADERID OPT.)         *2608PRTR
+      *      14) LIST-PERSON-BY-TWFOCID                                *2608TWFO
+      *      15) LIST-PERSON-BY-POSTCD-BIRTHRANGE                      *2608BDPC
+      *      16) LIST-PERSON-BY-TRADEREXTREFID                         *2608TRXR
+      *      17) LIST-PERSON-BY-CITY-STREET                            *2608CITY
+      *                                                                *
       ******************************************************************        
        01 SOCC071L-COMMAREA.                                                    
       *   TECHNICAL CONTEXT AREA                                                
-          05 SOCC071L-CONTEXT-AREA       PIC X(130).                            
+2608VE*      05 SOCC071L-CONTEXT-AREA       PIC X(130).                         
+           05 SOCC071L-CONTEXT-AREA.                                    2608VERH
+      *   *** VERSION DU JEU DE CHAMPS DATA-AREA (IN/OUT)               2608VERH
+      *   *** 0000/BLANC=LAYOUT ANTERIEUR A 2608 (CHAMPS AJOUTES EN     2608VERH
+      *   *** FIN DE ZONE, REPERES 2608xxx, A CONSIDERER ABSENTS)       2608VERH
+      *   *** 0001=LAYOUT 2608 COMPLET (TOUS CHAMPS 2608xxx PRESENTS)   2608VERH
+             10 SOCC071L-COMMAREA-VERSION   PIC 9(4).                   2608VERH
+             10 FILLER                      PIC X(126).                 2608VERH
                                                                                 
       *   APPLICATION AREA                                                      
       *UC 05 SOCC071L-DATA-AREA          PIC X(11000).                          
@@ -62,7 +74,7 @@
              10 SOCC071L-PERSONENTITYID         PIC 9(11).                      
       *   *** NUMERO DE FOYER                                                   
              10 SOCC071L-FOYERID                PIC 9(11).                      
-      *   *** IDENTIFIANT COMMERCIALISATEUR                                     
+      *   *** IDENTIFIANT COMMERCIALISATEUR (OPT. AVEC METHODE 13)      2608PRTR
              10 SOCC071L-CREDITTRADERID         PIC 9(11).                      
       *   *** NOMBRE DE LIGNES MAXIMUM A RESTITUER                              
              10 SOCC071L-NBLINE-MAX             PIC 9(3).                       
@@ -70,9 +82,25 @@
              10 SOCC071L-PRODUCERREFCONTCD      PIC X(27).              1008UCBQ
 1406IM*   *** IDENTIFIANT ESPACE CLIENT                                 1211PEIM
 1406IM*      10 SOCC071L-TWFOCID                PIC X(10).              1211PEIM
+      *   *** IDENTIFIANT ESPACE CLIENT (RECHERCHE)                     2608TWFO
+             10 SOCC071L-TWFOCID                PIC X(10).              2608TWFO
       *   *** FILLER                                                            
       *UC    10 FILLER                          PIC X(10803).                   
       *PE    10 FILLER                          PIC X(20776).           1008UCBQ
 1406IM*      10 FILLER                          PIC X(20766).           1211PEIM
-             10 FILLER                          PIC X(20776).           1406IMSK
+2608TW*      10 FILLER                          PIC X(20776).           1406IMSK
+2608PA*      10 FILLER                          PIC X(20766).           2608TWFO
+      *   *** NUMERO DE LIGNE DE DEPART (CURSEUR PAGINATION)            2608PAGC
+             10 SOCC071L-NBLINE-DEBUT          PIC 9(5).                2608PAGC
+2608TR*      10 FILLER                          PIC X(20761).           2608PAGC
+      *   *** REFERENCE CLIENT DISTRIBUTEUR (RECHERCHE)                 2608TRXR
+             10 SOCC071L-TRADEREXTREFID         PIC X(20).              2608TRXR
+2608CI*      10 FILLER                          PIC X(20741).           2608TRXR
+      *   *** VILLE DE L'ADRESSE (RECHERCHE)                            2608CITY
+             10 SOCC071L-ADDRESSCITYLB          PIC X(27).              2608CITY
+      *   *** CODE PHONETIQUE DE LA VILLE                               2608CITY
+             10 SOCC071L-ADDRESSCITYPHONETICCD  PIC X(10).              2608CITY
+      *   *** LIGNE 4 DE L'ADRESSE (RECHERCHE)                          2608CITY
+             10 SOCC071L-ADDRESS4STREETLB       PIC X(38).              2608CITY
+             10 FILLER                          PIC X(20666).           2608CITY
       *
