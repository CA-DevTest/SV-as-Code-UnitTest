@@ -24,12 +24,24 @@
       *      10) LIST-PERSON-BY-PHCD-A-BIRTHDT                         *        
       *      11) LIST-PERSON-BY-PHCD-A-BIRTHZCD                        *        
       *      12) LIST-PERSON-BY-FOYERID                                *        
-      *      13) LIST-PERS-REF-PRODUCT                                 *1008UCBQ
-      *                                                                *        
+2608PR*      13) LIST-PERS-REF-PRODUCT                                 *1008UCBQ
+      *      13) LIST-PERS-REF-PRODUCT (+ CREDITTRADERID OPT.)         *2608PRTR
+      *      14) LIST-PERSON-BY-TWFOCID                                *2608TWFO
+      *      15) LIST-PERSON-BY-POSTCD-BIRTHRANGE                      *2608BDPC
+      *      16) LIST-PERSON-BY-TRADEREXTREFID                         *2608TRXR
+      *      17) LIST-PERSON-BY-CITY-STREET                            *2608CITY
+      *                                                                *
       ******************************************************************        
        01 SOCC071L-COMMAREA.                                                    
       *   TECHNICAL CONTEXT AREA                                                
-          05 SOCC071L-CONTEXT-AREA       PIC X(130).                            
+2608VE*      05 SOCC071L-CONTEXT-AREA       PIC X(130).                         
+           05 SOCC071L-CONTEXT-AREA.                                    2608VERH
+      *   *** VERSION DU JEU DE CHAMPS DATA-AREA (IN/OUT)               2608VERH
+      *   *** 0000/BLANC=LAYOUT ANTERIEUR A 2608 (CHAMPS AJOUTES EN     2608VERH
+      *   *** FIN DE ZONE, REPERES 2608xxx, A CONSIDERER ABSENTS)       2608VERH
+      *   *** 0001=LAYOUT 2608 COMPLET (TOUS CHAMPS 2608xxx PRESENTS)   2608VERH
+             10 SOCC071L-COMMAREA-VERSION   PIC 9(4).                   2608VERH
+             10 FILLER                      PIC X(126).                 2608VERH
                                                                                 
       *   APPLICATION AREA                                                      
       *UC 05 SOCC071L-DATA-AREA          PIC X(11000).                          
@@ -45,6 +57,13 @@
              10  SOCC071L-NB-LINE               PIC 9(3).                       
       *   *** INDICATEUR DE PAGE SUIVANTE (Y/N)                                 
              10  SOCC071L-PAGE-SUIVANTE         PIC X(1).                       
+      *   *** NOMBRE DE PERSONNES DU FOYER                              2608FOYH
+             10  SOCC071L-FOYER-NBPERSONNE     PIC 9(3).                2608FOYH
+      *   *** NOMBRE TOTAL DE PERSONNES TROUVEES (HORS PAGINATION)      2608TOTC
+             10  SOCC071L-NB-LINE-TOTAL         PIC 9(5).               2608TOTC
+      *   *** CODE RETOUR (00=OK 01=AUCUNE CORRESPONDANCE 02=SAISIE     2608RSNC
+      *   *** INVALIDE)                                                 2608RSNC
+             10  SOCC071L-RETURN-CD             PIC X(02).              2608RSNC
       *   *** TABLEAU DES PERSONNES                                             
              10  SOCC071L-PERSON-ARRAY.                                         
                  15 SOCC071L-PERSON-OCC            OCCURS 50 TIMES.             
@@ -80,10 +99,20 @@
                     20 SOCC071L-TRADINGINFOID      PIC 9(11).           1211PEIM
 1406IM*   *** IDENTIFIANT ESPACE CLIENT                                 1211PEIM
 1406IM*             20 SOCC071L-TWFOCID            PIC X(10).           1211PEIM
-                    20 FILLER                      PIC X(10).           1406IMGY
+2608TW*             20 FILLER                      PIC X(10).           1406IMGY
+      *   *** IDENTIFIANT ESPACE CLIENT (RESTITUEE)                     2608TWFO
+                    20 SOCC071L-TWFOCID            PIC X(10).           2608TWFO
+      *   *** REFERENCE CONTRAT PRODUCTEUR (FOYER) - 1 SEUL CONTRAT     2608FOYH
+      *   *** RESTITUE PAR PERSONNE (LIMITATION ACCEPTEE) ; SI UN       2608FOYH
+      *   *** MEMBRE DU FOYER DETIENT PLUSIEURS CONTRATS PRODUCTEUR     2608FOYH
+      *   *** CONJOINTS, SEUL LE PREMIER EST RESTITUE ICI               2608FOYH
+                    20 SOCC071L-PRODUCERREFCONTCD   PIC X(27).          2608FOYH
       *   *** FILLER                                                            
       *UC    10  FILLER                         PIC X(646).                     
       *UC    10  FILLER                         PIC X(9596).            1008UCBQ
       *PE    10  FILLER                         PIC X(9546).            1008UCBQ
-             10  FILLER                         PIC X(8496).            1211PEIM
+2608FO*      10  FILLER                         PIC X(8496).            1211PEIM
+2608TO*      10  FILLER                         PIC X(7143).            2608FOYH
+2608RS*      10  FILLER                         PIC X(7138).            2608TOTC
+             10  FILLER                         PIC X(7136).            2608RSNC
       *
\ No newline at end of file
